@@ -0,0 +1,19 @@
+000100******************************************************************
+000110*    COPYBOOK.....: OUTRECCPY
+000120*    DESCRIPTION...: OUTPUT RECORD LAYOUT FOR THE PAYROLL EXTRACT.
+000130*                    MIRRORS THE WIDENED INPUT LAYOUT SO THE
+000140*                    DEPARTMENT/GRADE/HIRE-DATE FIELDS SURVIVE
+000150*                    INTO OUTPUT.TXT AND THE EMPLOYEE MASTER FOR
+000160*                    DOWNSTREAM REPORTING.
+000170*    MOD HISTORY...:
+000180*      2024-01-10  HRP  ORIGINAL LAYOUT (ID, NAME, SALARY ONLY).
+000190*      2026-02-18  HRP  ADDED DEPARTMENT, GRADE, HIRE DATE.
+000200*      2026-05-09  HRP  RECORD KEY IS NOW OutputID (INDEXED FILE).
+000210******************************************************************
+000220 01  OutputRecord.
+000230     05  OutputID             PIC 9(05).
+000240     05  OutputName           PIC A(20).
+000250     05  OutputDeptCode       PIC X(04).
+000260     05  OutputGrade          PIC X(02).
+000270     05  OutputHireDate       PIC 9(08).
+000280     05  OutputSalary         PIC 9(07)V99.
