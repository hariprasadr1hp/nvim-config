@@ -0,0 +1,44 @@
+000100******************************************************************
+000110*    COPYBOOK.....: RESTCPY
+000120*    DESCRIPTION...: CHECKPOINT / RESTART CONTROL RECORD FOR
+000130*                    RestartFile (RESTART.CTL). WRITTEN AFTER EVERY
+000140*                    RECORD PROCESSED SO A LATER RUN CAN REPOSITION
+000150*                    InputFile AND RESUME AFTER AN ABEND INSTEAD OF
+000160*                    REPROCESSING THE WHOLE BATCH, WITHOUT REPLAYING
+000170*                    ANY RECORD ALREADY WRITTEN DOWNSTREAM.
+000180*    MOD HISTORY...:
+000190*      2026-01-12  HRP  NEW FILE - CHECKPOINT/RESTART SUPPORT.
+000200*      2026-08-09  HRP  ADDED RST-Read-Count/RST-Read-Hash-Total
+000210*                       SO A RESUMED RUN'S BALANCE CHECK STILL SEES
+000220*                       EVERY RECORD READ BEFORE THE RESTART, NOT
+000230*                       JUST THE ONES THAT PASSED VALIDATION.
+000240*      2026-08-09  HRP  ADDED RST-Report-Page-No/RST-Report-Line-Count
+000250*                       SO PayrollReport PAGINATION PICKS UP WHERE IT
+000260*                       LEFT OFF ON RESUME INSTEAD OF STARTING OVER AT
+000270*                       PAGE 1 PARTWAY THROUGH THE APPENDED REPORT.
+000280*                       CHECKPOINTING NOW HAPPENS AFTER EVERY RECORD,
+000290*                       NOT EVERY WS-Checkpoint-Interval RECORDS, SO A
+000300*                       RESUME CAN NEVER REPLAY A RECORD ALREADY
+000310*                       WRITTEN TO OutputFile/EmployeeMaster.
+000320*      2026-08-09  HRP  RST-Last-InputID NOW CHECKPOINTS THE InputID OF
+000330*                       THE LAST RECORD READ, VALID OR REJECTED,
+000340*                       INSTEAD OF ONLY THE LAST VALID EMPLOYEE - A
+000350*                       REJECTED RECORD NOW ADVANCES THE RESTART POINT
+000360*                       TOO, SO A RESUME CAN'T RE-READ AND RE-REJECT A
+000370*                       RECORD ALREADY WRITTEN TO RejectFile. ADDED
+000380*                       RST-Reject-Count TO CARRY WS-Reject-Count
+000390*                       ACROSS A RESUME.
+000400******************************************************************
+000410 01  RestartRecord.
+000420     05  RST-Last-InputID       PIC 9(05).
+000430     05  RST-Count              PIC 9(07).
+000440     05  RST-Total              PIC 9(09)V99.
+000450     05  RST-Hash-Total         PIC 9(10).
+000460     05  RST-Read-Count         PIC 9(07).
+000470     05  RST-Read-Hash-Total    PIC 9(10).
+000480     05  RST-Reject-Count       PIC 9(07).
+000490     05  RST-Report-Page-No     PIC 9(04).
+000500     05  RST-Report-Line-Count  PIC 9(03).
+000510     05  RST-Status             PIC X(01).
+000520         88  RST-Status-Incomplete    VALUE 'I'.
+000530         88  RST-Status-Complete       VALUE 'C'.
