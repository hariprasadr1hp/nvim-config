@@ -0,0 +1,69 @@
+000100******************************************************************
+000110*    COPYBOOK.....: RPTCPY
+000120*    DESCRIPTION...: PRINT LINES FOR PayrollReport. A PAGED,
+000130*                    HEADED REPLACEMENT FOR THE TWO DISPLAY
+000140*                    LINES THAT USED TO BE THE ONLY PAYROLL
+000150*                    SUMMARY ANYONE COULD GET.
+000160*    MOD HISTORY...:
+000170*      2026-04-21  HRP  NEW FILE - PAGINATED PAYROLL REPORT.
+000180*      2026-08-09  HRP  WIDENED RPT-TOT-Count TO PIC Z,ZZZ,ZZ9 TO
+000190*                       MATCH THE WIDENED WS-Count (PIC 9(07)).
+000200*      2026-08-09  HRP  RPT-Totals-Line-3's TRAILING FILLER WAS
+000210*                       ONE BYTE TOO WIDE - THE GROUP RAN TO 81
+000220*                       BYTES AGAINST THE 80-BYTE PayrollReportLine
+000230*                       AND TRUNCATED ON THE MOVE. NARROWED TO 37.
+000240******************************************************************
+000250 01  RPT-Header-Line-1.
+000260     05  FILLER               PIC X(01)   VALUE SPACE.
+000270     05  RPT-H1-Title         PIC X(30)   VALUE
+000280             'PAYROLL SUMMARY REPORT'.
+000290     05  FILLER               PIC X(29)   VALUE SPACE.
+000300     05  RPT-H1-Page-Lit      PIC X(05)   VALUE 'PAGE '.
+000310     05  RPT-H1-Page-No       PIC ZZZ9.
+000320     05  FILLER               PIC X(11)   VALUE SPACE.
+000330
+000340 01  RPT-Header-Line-2.
+000350     05  FILLER               PIC X(01)   VALUE SPACE.
+000360     05  RPT-H2-ID            PIC X(05)   VALUE 'ID'.
+000370     05  FILLER               PIC X(02)   VALUE SPACE.
+000380     05  RPT-H2-Name          PIC X(20)   VALUE 'NAME'.
+000390     05  FILLER               PIC X(02)   VALUE SPACE.
+000400     05  RPT-H2-Dept          PIC X(04)   VALUE 'DEPT'.
+000410     05  FILLER               PIC X(02)   VALUE SPACE.
+000420     05  RPT-H2-Grade         PIC X(02)   VALUE 'GR'.
+000430     05  FILLER               PIC X(02)   VALUE SPACE.
+000440     05  RPT-H2-Hire          PIC X(08)   VALUE 'HIREDATE'.
+000450     05  FILLER               PIC X(02)   VALUE SPACE.
+000460     05  RPT-H2-Salary        PIC X(10)   VALUE 'SALARY'.
+000470     05  FILLER               PIC X(18)   VALUE SPACE.
+000480
+000490 01  RPT-Detail-Line.
+000500     05  FILLER               PIC X(01)   VALUE SPACE.
+000510     05  RPT-Det-ID           PIC 9(05).
+000520     05  FILLER               PIC X(02)   VALUE SPACE.
+000530     05  RPT-Det-Name         PIC A(20).
+000540     05  FILLER               PIC X(02)   VALUE SPACE.
+000550     05  RPT-Det-Dept         PIC X(04).
+000560     05  FILLER               PIC X(02)   VALUE SPACE.
+000570     05  RPT-Det-Grade        PIC X(02).
+000580     05  FILLER               PIC X(02)   VALUE SPACE.
+000590     05  RPT-Det-Hire         PIC 9(08).
+000600     05  FILLER               PIC X(02)   VALUE SPACE.
+000610     05  RPT-Det-Salary       PIC ZZZ,ZZ9.99.
+000620     05  FILLER               PIC X(18)   VALUE SPACE.
+000630
+000640 01  RPT-Totals-Line-1        PIC X(80)   VALUE SPACE.
+000650
+000660 01  RPT-Totals-Line-2.
+000670     05  FILLER               PIC X(01)   VALUE SPACE.
+000680     05  RPT-TOT-Count-Lit    PIC X(28)   VALUE
+000690             'TOTAL EMPLOYEES PROCESSED..'.
+000700     05  RPT-TOT-Count        PIC Z,ZZZ,ZZ9.
+000710     05  FILLER               PIC X(42)   VALUE SPACE.
+000720
+000730 01  RPT-Totals-Line-3.
+000740     05  FILLER               PIC X(01)   VALUE SPACE.
+000750     05  RPT-TOT-Salary-Lit   PIC X(28)   VALUE
+000760             'TOTAL SALARIES.............'.
+000770     05  RPT-TOT-Salary       PIC ZZZ,ZZZ,ZZ9.99.
+000780     05  FILLER               PIC X(37)   VALUE SPACE.
