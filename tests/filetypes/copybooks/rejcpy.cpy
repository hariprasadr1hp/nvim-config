@@ -0,0 +1,26 @@
+000100******************************************************************
+000110*    COPYBOOK.....: REJCPY
+000120*    DESCRIPTION...: EXCEPTION/REJECT RECORD FOR RejectFile
+000130*                    (REJECT.TXT). WRITTEN BY VALIDATE-RECORD
+000140*                    WHENEVER InputID OR InputName FAILS A SANITY
+000150*                    CHECK, AND BY PROCESS-RECORD WHEN A SECOND
+000160*                    InputID COLLIDES WITH AN EMPLOYEE ALREADY ON
+000170*                    OutputFile, SO BAD ROWS NEVER REACH OutputFile
+000180*                    OR THE SALARY TOTAL.
+000190*    MOD HISTORY...:
+000200*      2025-11-02  HRP  NEW FILE - INPUT VALIDATION REJECTS.
+000210*      2026-08-09  HRP  RENAMED THE FIELDS TO THE REJ- PREFIX USED
+000220*                       BY EVERY OTHER RECORD ADDED SINCE (RST-,
+000230*                       EM-, GL-, AUD-, PO-, RECON-, RPT-). ADDED
+000240*                       REJ-Reason-Duplicate-ID FOR A SECOND DETAIL
+000250*                       RECORD SHARING AN InputID ALREADY WRITTEN TO
+000260*                       THE INDEXED OutputFile/EmployeeMaster.
+000270******************************************************************
+000280 01  RejectRecord.
+000290     05  REJ-InputID          PIC 9(05).
+000300     05  REJ-InputName        PIC A(20).
+000310     05  REJ-ReasonCode       PIC X(04).
+000320         88  REJ-Reason-Zero-ID        VALUE 'ID00'.
+000330         88  REJ-Reason-Blank-Name     VALUE 'NM00'.
+000340         88  REJ-Reason-Duplicate-ID   VALUE 'ID01'.
+000350     05  REJ-ReasonText       PIC X(30).
