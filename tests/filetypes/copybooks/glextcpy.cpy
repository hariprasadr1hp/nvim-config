@@ -0,0 +1,21 @@
+000100******************************************************************
+000110*    COPYBOOK.....: GLEXTCPY
+000120*    DESCRIPTION...: FIXED-FORMAT DEBIT/CREDIT LAYOUT FOR
+000130*                    GLExtractFile (GLEXTRACT.TXT) - THE FEED
+000140*                    THAT LETS PAYROLL POST ITSELF TO THE
+000150*                    DOWNSTREAM GENERAL LEDGER WITHOUT ANYONE
+000160*                    RETYPING TOTALS. ONE DEBIT/CREDIT PAIR IS
+000170*                    WRITTEN PER EMPLOYEE PROCESSED.
+000180*    MOD HISTORY...:
+000190*      2026-06-09  HRP  NEW FILE - GL INTERFACE EXTRACT.
+000200******************************************************************
+000210 01  GLExtractRecord.
+000220     05  GL-Company-Code      PIC X(03).
+000230     05  GL-Account-Code      PIC X(08).
+000240     05  GL-Debit-Credit      PIC X(01).
+000250         88  GL-Is-Debit             VALUE 'D'.
+000260         88  GL-Is-Credit             VALUE 'C'.
+000270     05  GL-Amount            PIC 9(09)V99.
+000280     05  GL-Employee-ID       PIC 9(05).
+000290     05  GL-Description       PIC X(20).
+000300     05  GL-Run-Date          PIC 9(08).
