@@ -0,0 +1,29 @@
+000100******************************************************************
+000110*    COPYBOOK.....: INRECCPY
+000120*    DESCRIPTION...: INPUT RECORD LAYOUT FOR THE PAYROLL FEED.
+000130*                    CARRIES THE EMPLOYEE MASTER FIELDS NEEDED
+000140*                    BY THE RATE TABLE LOOKUP, PLUS A RECORD
+000150*                    TYPE BYTE SO A TRAILER CONTROL RECORD CAN
+000160*                    BE CARRIED ON THE SAME FILE AS THE DETAIL
+000170*                    ROWS.
+000180*    MOD HISTORY...:
+000190*      2024-01-10  HRP  ORIGINAL LAYOUT (ID, NAME ONLY).
+000200*      2026-02-18  HRP  ADDED DEPARTMENT, GRADE, HIRE DATE.
+000210*      2026-07-30  HRP  ADDED RECORD TYPE / TRAILER REDEFINES.
+000220******************************************************************
+000230 01  InputRecord.
+000240     05  InRecType            PIC X(01).
+000250         88  InRecType-Detail        VALUE 'D'.
+000260         88  InRecType-Trailer       VALUE 'T'.
+000270     05  InputID              PIC 9(05).
+000280     05  InputName            PIC A(20).
+000290     05  InputDeptCode        PIC X(04).
+000300     05  InputGrade           PIC X(02).
+000310     05  InputHireDate        PIC 9(08).
+000320     05  FILLER               PIC X(10).
+000330
+000340 01  InputTrailerRecord REDEFINES InputRecord.
+000350     05  TrlRecType           PIC X(01).
+000360     05  TrlRecordCount       PIC 9(07).
+000370     05  TrlHashTotal         PIC 9(10).
+000380     05  FILLER               PIC X(32).
