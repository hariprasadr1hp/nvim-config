@@ -0,0 +1,18 @@
+000100******************************************************************
+000110*    COPYBOOK.....: EMPMSTCPY
+000120*    DESCRIPTION...: EMPLOYEE MASTER RECORD, KEYED ON EMPLOYEE ID.
+000130*                    THIS IS THE INDEXED "SYSTEM OF RECORD" COPY
+000140*                    OF EACH PROCESSED EMPLOYEE SO A SINGLE ID
+000150*                    CAN BE LOOKED UP OR CORRECTED WITHOUT A
+000160*                    FULL RERUN OF THE BATCH.
+000170*    MOD HISTORY...:
+000180*      2026-05-09  HRP  NEW FILE - INDEXED EMPLOYEE MASTER.
+000190******************************************************************
+000200 01  EmployeeMasterRecord.
+000210     05  EM-Employee-ID       PIC 9(05).
+000220     05  EM-Employee-Name     PIC A(20).
+000230     05  EM-DeptCode          PIC X(04).
+000240     05  EM-Grade             PIC X(02).
+000250     05  EM-HireDate          PIC 9(08).
+000260     05  EM-Salary            PIC 9(07)V99.
+000270     05  EM-Last-Run-Date     PIC 9(08).
