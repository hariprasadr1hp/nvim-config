@@ -0,0 +1,20 @@
+000100******************************************************************
+000110*    COPYBOOK.....: RATETAB
+000120*    DESCRIPTION...: PAY RATE TABLE, KEYED BY DEPARTMENT/GRADE.
+000130*                    THE TABLE ITSELF IS LOADED AT INITIALIZATION
+000140*                    TIME FROM RateFile (RATETAB.TXT) INTO THE
+000150*                    WS-Rate-Entry ARRAY BELOW, AND IS SEARCHED
+000160*                    FROM PROCESS-RECORD TO PRICE A SALARY.
+000170*    MOD HISTORY...:
+000180*      2026-03-04  HRP  NEW TABLE - REPLACES FLAT ID-BASED FORMULA.
+000190******************************************************************
+000200 01  WS-Rate-Table-Count          PIC 9(03) VALUE 0.
+000210 01  WS-Rate-Default-Salary       PIC 9(07)V99 VALUE 5000.00.
+000220
+000230 01  WS-Rate-Table.
+000240     05  WS-Rate-Entry OCCURS 50 TIMES
+000250             INDEXED BY WS-Rate-Idx.
+000260         10  WS-Rate-DeptCode     PIC X(04).
+000270         10  WS-Rate-Grade        PIC X(02).
+000280         10  WS-Rate-Base-Salary  PIC 9(07)V99.
+000290         10  WS-Rate-Per-Grade-Yr PIC 9(05)V99.
