@@ -0,0 +1,24 @@
+000100******************************************************************
+000110*    COPYBOOK.....: PRIORCPY
+000120*    DESCRIPTION...: PRIOR-RUN OUTPUT RECORD FOR PriorOutputFile
+000130*                    (PRIOROUTPUT.DAT). THIS IS THE RETAINED COPY
+000140*                    OF THE LAST RUN'S OutputFile THAT RECONCILE-
+000150*                    RUN COMPARES AGAINST TO FIND NEW, REPEATED,
+000160*                    AND MISSING InputIDs. THE JOB STEP THAT
+000170*                    RETAINS THIS FILE BETWEEN RUNS IS AN
+000180*                    OPERATIONS CONCERN, NOT THIS PROGRAM'S.
+000190*    MOD HISTORY...:
+000200*      2026-05-30  HRP  NEW FILE - RUN-TO-RUN RECONCILIATION.
+000210*      2026-08-09  HRP  ADDED PO-HireDate SO THIS RECORD MIRRORS
+000220*                       THE WIDENED OUTRECCPY LAYOUT FIELD FOR
+000230*                       FIELD - A REAL PriorOutputFile RETAINED
+000240*                       FROM A RUN AFTER InputHireDate/OutputHireDate
+000250*                       WERE ADDED HAS TO OPEN CLEANLY HERE TOO.
+000260******************************************************************
+000270 01  PriorOutputRecord.
+000280     05  PO-Employee-ID       PIC 9(05).
+000290     05  PO-Employee-Name     PIC A(20).
+000300     05  PO-DeptCode          PIC X(04).
+000310     05  PO-Grade             PIC X(02).
+000320     05  PO-HireDate          PIC 9(08).
+000330     05  PO-Salary            PIC 9(07)V99.
