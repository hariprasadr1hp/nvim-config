@@ -0,0 +1,20 @@
+000100******************************************************************
+000110*    COPYBOOK.....: RECONCPY
+000120*    DESCRIPTION...: PRINT LINE FOR ReconReport (RECONRPT.TXT).
+000130*                    ONE LINE PER InputID THAT IS NEW, REPEATED
+000140*                    (ALSO PAID IN THE PRIOR RUN), OR MISSING
+000150*                    (PAID BEFORE BUT NOT THIS TIME) WHEN TODAY'S
+000160*                    OutputFile IS RECONCILED AGAINST
+000170*                    PriorOutputFile.
+000180*    MOD HISTORY...:
+000190*      2026-07-20  HRP  NEW FILE - RUN-TO-RUN RECONCILIATION.
+000200******************************************************************
+000210 01  ReconDetailLine.
+000220     05  FILLER               PIC X(01).
+000230     05  RECON-ID             PIC 9(05).
+000240     05  FILLER               PIC X(03).
+000250     05  RECON-Status         PIC X(08).
+000260         88  RECON-Is-New             VALUE 'NEW'.
+000270         88  RECON-Is-Repeated         VALUE 'REPEATED'.
+000280         88  RECON-Is-Missing          VALUE 'MISSING'.
+000290     05  FILLER               PIC X(63).
