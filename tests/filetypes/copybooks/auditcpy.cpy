@@ -0,0 +1,17 @@
+000100******************************************************************
+000110*    COPYBOOK.....: AUDITCPY
+000120*    DESCRIPTION...: AUDIT TRAIL RECORD FOR AuditFile
+000130*                    (AUDIT.TXT). CARRIES A BEFORE IMAGE (RAW
+000140*                    InputRecord), AN AFTER IMAGE (COMPUTED
+000150*                    OutputRecord), AND RUN METADATA SO ANY
+000160*                    OutputSalary CAN BE RECONSTRUCTED DURING AN
+000170*                    INQUIRY.
+000180*    MOD HISTORY...:
+000190*      2026-07-02  HRP  NEW FILE - AUDIT TRAIL.
+000200******************************************************************
+000210 01  AuditRecord.
+000220     05  AUD-Run-Date         PIC 9(08).
+000230     05  AUD-Run-Time         PIC 9(08).
+000240     05  AUD-Operator-ID      PIC X(08).
+000250     05  AUD-Before-Image     PIC X(50).
+000260     05  AUD-After-Image      PIC X(48).
