@@ -0,0 +1,14 @@
+000100******************************************************************
+000110*    COPYBOOK.....: RATEFDCPY
+000120*    DESCRIPTION...: FILE SECTION RECORD FOR RateFile - THE FLAT
+000130*                    FILE THAT FEEDS THE RATE TABLE LOAD AT
+000140*                    INITIALIZATION TIME. SEE RATETAB FOR THE
+000150*                    IN-MEMORY TABLE THIS GETS UNLOADED INTO.
+000160*    MOD HISTORY...:
+000170*      2026-03-04  HRP  NEW FILE - RATE TABLE SOURCE.
+000180******************************************************************
+000190 01  RateFileRecord.
+000200     05  RF-DeptCode          PIC X(04).
+000210     05  RF-Grade             PIC X(02).
+000220     05  RF-Base-Salary       PIC 9(07)V99.
+000230     05  RF-Per-Grade-Yr      PIC 9(05)V99.
