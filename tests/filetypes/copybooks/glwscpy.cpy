@@ -0,0 +1,12 @@
+000100******************************************************************
+000110*    COPYBOOK.....: GLWSCPY
+000120*    DESCRIPTION...: WORKING-STORAGE CONSTANTS FOR THE GL EXTRACT
+000130*                    - THE COMPANY/EXPENSE/PAYABLE ACCOUNT CODES
+000140*                    MOVED INTO EACH GLExtractRecord BUILT BY
+000150*                    2800-WRITE-GL-EXTRACT.
+000160*    MOD HISTORY...:
+000170*      2026-06-09  HRP  NEW FILE - GL INTERFACE EXTRACT.
+000180******************************************************************
+000190 01  WS-GL-Company-Code           PIC X(03) VALUE '001'.
+000200 01  WS-GL-Expense-Acct           PIC X(08) VALUE '51000000'.
+000210 01  WS-GL-Payable-Acct           PIC X(08) VALUE '21000000'.
