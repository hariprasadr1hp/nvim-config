@@ -1,76 +1,1079 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ExampleProgram.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT InputFile ASSIGN TO 'input.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OutputFile ASSIGN TO 'output.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  InputFile.
-       01  InputRecord.
-           05  InputID          PIC 9(5).
-           05  InputName        PIC A(20).
-
-       FD  OutputFile.
-       01  OutputRecord.
-           05  OutputID         PIC 9(5).
-           05  OutputName       PIC A(20).
-           05  OutputSalary     PIC 9(7)V99.
-
-       WORKING-STORAGE SECTION.
-       01  WS-Variables.
-           05  WS-Salary        PIC 9(7)V99 VALUE 0.
-           05  WS-Total         PIC 9(7)V99 VALUE 0.
-           05  WS-Count         PIC 9(3) VALUE 0.
-
-       01  WS-Employee-ID       PIC 9(5).
-       01  WS-Employee-Name     PIC A(20).
-
-       01  EndOfFile            PIC X VALUE 'N'.
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC SECTION.
-           PERFORM INITIALIZATION.
-           PERFORM PROCESS-FILE UNTIL EndOfFile = 'Y'.
-           PERFORM TERMINATION.
-           STOP RUN.
-
-       INITIALIZATION.
-           OPEN INPUT InputFile.
-           OPEN OUTPUT OutputFile.
-
-       PROCESS-FILE.
-           READ InputFile INTO InputRecord
-               AT END
-                   MOVE 'Y' TO EndOfFile
-               NOT AT END
-                   PERFORM PROCESS-RECORD
-           END-READ.
-
-       PROCESS-RECORD.
-           MOVE InputID TO WS-Employee-ID.
-           MOVE InputName TO WS-Employee-Name.
-           COMPUTE WS-Salary = 5000.00 + (WS-Employee-ID * 10).
-           COMPUTE WS-Total = WS-Total + WS-Salary.
-           ADD 1 TO WS-Count.
-
-           MOVE WS-Employee-ID TO OutputID.
-           MOVE WS-Employee-Name TO OutputName.
-           MOVE WS-Salary TO OutputSalary.
-
-           WRITE OutputRecord.
-
-       TERMINATION.
-           CLOSE InputFile.
-           CLOSE OutputFile.
-           DISPLAY 'Total Employees Processed: ' WS-Count.
-           DISPLAY 'Total Salaries: ' WS-Total.
-
-       END PROGRAM ExampleProgram.
-
+000100*****************************************************************
+000110*    PROGRAM-ID..: ExampleProgram
+000120*    DESCRIPTION..: READS THE DAILY EMPLOYEE FEED (InputFile),
+000130*                   PRICES A SALARY FOR EACH EMPLOYEE, AND WRITES
+000140*                   THE RESULT TO OutputFile.
+000150*    MOD HISTORY..:
+000160*      2024-01-10  HRP  ORIGINAL VERSION - FLAT SALARY FORMULA.
+000170*      2025-11-02  HRP  ADDED RejectFile - InputID/InputName
+000180*                       ARE NOW SANITY-CHECKED BEFORE THEY CAN
+000190*                       REACH OutputFile OR THE SALARY TOTAL.
+000200*      2026-01-12  HRP  ADDED RestartFile - A CHECKPOINT IS TAKEN
+000210*                       EVERY WS-Checkpoint-Interval RECORDS SO AN
+000220*                       ABENDED RUN CAN RESUME WITHOUT REPROCESSING
+000230*                       THE WHOLE BATCH.
+000240*      2026-02-18  HRP  REPLACED THE FLAT ID-BASED SALARY FORMULA
+000250*                       WITH A RateFile-LOADED TABLE KEYED BY
+000260*                       DEPARTMENT/GRADE. InputRecord/OutputRecord
+000270*                       PICK UP InputDeptCode/InputGrade SO THE
+000280*                       LOOKUP HAS SOMETHING TO KEY ON.
+000290*      2026-03-22  HRP  OutputFile IS NOW INDEXED BY OutputID, AND
+000300*                       EACH PROCESSED EMPLOYEE IS ALSO WRITTEN TO
+000310*                       THE NEW EmployeeMaster FILE SO A SINGLE ID
+000320*                       CAN BE LOOKED UP WITHOUT RERUNNING THE BATCH.
+000330*      2026-04-21  HRP  ADDED PayrollReport - A PAGED, HEADED PRINT
+000340*                       FILE REPLACES THE TWO DISPLAY LINES THAT USED
+000350*                       TO BE THE ONLY PAYROLL SUMMARY ANYONE GOT.
+000360*      2026-05-30  HRP  ADDED RECONCILE-RUN - TODAY'S OutputFile IS
+000370*                       NOW COMPARED AGAINST PriorOutputFile AND
+000380*                       NEW/REPEATED/MISSING InputIDs ARE LISTED ON
+000390*                       ReconReport.
+000400*      2026-06-09  HRP  ADDED GLExtractFile - EACH PROCESSED EMPLOYEE
+000410*                       NOW POSTS A DEBIT/CREDIT PAIR TO THE
+000420*                       DOWNSTREAM GENERAL LEDGER FEED.
+000430*      2026-07-02  HRP  ADDED AuditFile - EACH PROCESSED EMPLOYEE'S
+000440*                       BEFORE/AFTER IMAGES AND RUN METADATA ARE NOW
+000450*                       LOGGED SO AN OutputSalary CAN BE RECONSTRUCTED
+000460*                       DURING AN INQUIRY.
+000470*      2026-07-25  HRP  WIDENED InputRecord/OutputRecord WITH
+000480*                       InputHireDate/OutputHireDate, COMPLETING THE
+000490*                       FIELDS STARTED BY THE 2026-02-18 RATE TABLE
+000500*                       CHANGE. EmployeeMaster/PayrollReport NO LONGER
+000510*                       ZERO-FILL THE HIRE DATE, AND 2700-LOOKUP-PAY-
+000520*                       RATE NOW ADDS A PER-YEAR TENURE BONUS FROM
+000530*                       WS-Rate-Per-Grade-Yr INSTEAD OF LEAVING IT
+000540*                       UNUSED.
+000550*      2026-08-09  HRP  InputFile/OutputFile NOW GO THROUGH INRECCPY/
+000560*                       OUTRECCPY INSTEAD OF A LOCAL 01-LEVEL, PICKING
+000570*                       UP THE InRecType BYTE THOSE COPYBOOKS CARRY.
+000580*                       2100-READ-INPUT-RECORD RECOGNIZES THE TRAILER
+000590*                       (InRecType-Trailer) IN PLACE OF A REAL
+000600*                       EMPLOYEE AND CAPTURES ITS RECORD COUNT/HASH
+000610*                       TOTAL, AND 3000-TERMINATION NOW COMPARES THOSE
+000620*                       AGAINST WS-Count AND A RUNNING WS-Computed-Hash
+000630*                       BEFORE THE RUN IS ALLOWED TO FINISH QUIETLY -
+000640*                       AN OUT-OF-BALANCE CONDITION IS FLAGGED INSTEAD.
+000650*                       CHANGED STOP RUN TO GOBACK SO THE PROGRAM CAN
+000660*                       ALSO BE CALLED FROM THE NEW PayrollBatchDriver
+000670*                       WRAPPER, WHICH SORTS input.txt BY InRecType/
+000680*                       InputID BEFORE THIS PROGRAM EVER OPENS IT.
+000690*      2026-08-09  HRP  RESTART NO LONGER TRUNCATES THE DOWNSTREAM
+000700*                       FILES ON RESUME - 1000-INITIALIZATION NOW
+000710*                       OPENS OutputFile/EmployeeMaster I-O AND
+000720*                       RejectFile/PayrollReport/GLExtractFile/
+000730*                       AuditFile EXTEND WHEN WS-Resume-Mode = 'Y'
+000740*                       INSTEAD OF OUTPUT. THE CHECKPOINT NOW ALSO
+000750*                       CARRIES FORWARD RST-Hash-Total AND A NEW
+000760*                       RST-Read-Count/RST-Read-Hash-Total SO A
+000770*                       RESUMED RUN'S BALANCE CHECK STILL SEES THE
+000780*                       WHOLE FILE. 3150-CHECK-BALANCE-TOTALS NOW
+000790*                       COMPARES WS-Read-Count/WS-Read-Hash-Total -
+000800*                       EVERY DETAIL RECORD READ, VALID OR NOT -
+000810*                       AGAINST THE TRAILER, INSTEAD OF WS-Count/
+000820*                       WS-Computed-Hash, WHICH ONLY COUNT THE ONES
+000830*                       THAT PASSED VALIDATION; A REJECTED RECORD NO
+000840*                       LONGER FORCES A FALSE OUT-OF-BALANCE REPORT,
+000850*                       AND THE REJECT COUNT IS SHOWN AS A RECONCILING
+000860*                       ITEM INSTEAD. WIDENED WS-Count TO PIC 9(07)
+000870*                       AND RPT-TOT-Count TO MATCH. priorcpy NOW
+000880*                       CARRIES PO-HireDate SO PriorOutputRecord
+000890*                       MIRRORS THE WIDENED OUTRECCPY LAYOUT AND
+000900*                       PriorOutputFile OPENS CLEANLY FOR RECONCILE-
+000910*                       RUN. 3330-RECONCILE-ONE-PAIR NOW BRANCHES ON
+000920*                       WS-Cur-EOF/WS-Prior-EOF DIRECTLY INSTEAD OF
+000930*                       COMPARING AGAINST A 99999 SENTINEL ID, WHICH
+000940*                       COULD COLLIDE WITH A REAL EMPLOYEE ID.
+000950*      2026-08-09  HRP  2300-PROCESS-RECORD NOW CHECKPOINTS AFTER
+000960*                       EVERY RECORD INSTEAD OF EVERY
+000970*                       WS-Checkpoint-Interval RECORDS, SO A RESUME
+000980*                       CAN NEVER REPLAY A RECORD ALREADY WRITTEN TO
+000990*                       THE INDEXED OutputFile/EmployeeMaster (WHICH
+001000*                       HAD NO INVALID KEY HANDLING FOR THAT CASE).
+001010*                       1000-INITIALIZATION SKIPS THE INITIAL REPORT
+001020*                       HEADER WHEN RESUMING INSTEAD OF SPLICING A
+001030*                       FRESH PAGE 1 INTO THE MIDDLE OF THE APPENDED
+001040*                       REPORT; NEW RST-Report-Page-No/RST-Report-
+001050*                       Line-Count FIELDS CHECKPOINT PAGINATION SO IT
+001060*                       PICKS UP WHERE IT LEFT OFF. ADDED STATUS
+001070*                       CHECKS AFTER EVERY OPEN THAT ALREADY CARRIED A
+001080*                       FILE STATUS CLAUSE BUT NEVER TESTED IT.
+001090*                       1200-SKIP-TO-RESTART-POINT NOW RECOGNIZES THE
+001100*                       TRAILER RECORD THE SAME WAY 2100-READ-INPUT-
+001110*                       RECORD DOES, SO A RESTART FILE THAT NEVER
+001120*                       MATCHES WS-Skip-InputID RUNS OFF THE REAL
+001130*                       TRAILER INSTEAD OF PAST IT.
+001140*      2026-08-09  HRP  CHECKPOINTING MOVED FROM 2300-PROCESS-RECORD
+001150*                       UP TO 2000-PROCESS-FILE SO IT ALSO FIRES ON
+001160*                       THE REJECT PATH - A REJECTED RECORD NOW MOVES
+001170*                       THE RESTART POINT TOO, INSTEAD OF BEING RE-
+001180*                       READ AND RE-REJECTED AFTER A RESUME. THE
+001190*                       CHECKPOINT'S RST-Last-InputID NOW COMES FROM
+001200*                       InputID (THE RECORD JUST READ) RATHER THAN
+001210*                       WS-Employee-ID (SET ONLY FOR A VALID RECORD).
+001220*                       ADDED RST-Reject-Count SO WS-Reject-Count
+001230*                       SURVIVES A RESUME TOO. OutputFile's WRITE NOW
+001240*                       CARRIES AN INVALID KEY PHRASE THAT ROUTES A
+001250*                       SECOND InputID COLLIDING WITH AN EMPLOYEE
+001260*                       ALREADY ON FILE TO RejectFile (REJCPY's
+001270*                       FIELDS RENAMED TO THE REJ- PREFIX EVERY OTHER
+001280*                       RECORD SINCE ALREADY USES) INSTEAD OF
+001290*                       ABENDING ON A DUPLICATE KEY ERROR.
+001300*                       EmployeeMaster's WRITE GOT AN INVALID KEY
+001310*                       PHRASE TOO, SINCE A COLLISION THERE AFTER
+001320*                       OutputFile ALREADY ACCEPTED THE KEY WOULD
+001330*                       MEAN THE TWO FILES FELL OUT OF SYNC.
+001340*                       WS-Salary/WS-Total REPICTURED TO 9(07)V99 TO
+001350*                       MATCH THE ZERO-PADDED STYLE WS-Count USES.
+001360*                       TIGHTENED RPT-Totals-Line-3's FILLER IN
+001370*                       RPTCPY SO THE GROUP NO LONGER OVERFLOWS THE
+001380*                       80-BYTE PayrollReportLine BY A BYTE.
+001390*****************************************************************
+001400 IDENTIFICATION DIVISION.
+001410 PROGRAM-ID. ExampleProgram.
+001420 AUTHOR. H. RAMASWAMY.
+001430 INSTALLATION. CORPORATE PAYROLL SYSTEMS.
+001440 DATE-WRITTEN. 2024-01-10.
+001450 DATE-COMPILED.
+001460
+001470 ENVIRONMENT DIVISION.
+001480 CONFIGURATION SECTION.
+001490 SOURCE-COMPUTER. IBM.
+001500 OBJECT-COMPUTER. IBM.
+001510
+001520 INPUT-OUTPUT SECTION.
+001530 FILE-CONTROL.
+001540     SELECT InputFile
+001550         ASSIGN TO 'input.txt'
+001560         ORGANIZATION IS LINE SEQUENTIAL
+001570         FILE STATUS IS WS-Input-Status.
+001580
+001590     SELECT OutputFile
+001600         ASSIGN TO 'output.dat'
+001610         ORGANIZATION IS INDEXED
+001620         ACCESS MODE IS DYNAMIC
+001630         RECORD KEY IS OutputID
+001640         FILE STATUS IS WS-Output-Status.
+001650
+001660     SELECT RejectFile
+001670         ASSIGN TO 'reject.txt'
+001680         ORGANIZATION IS LINE SEQUENTIAL
+001690         FILE STATUS IS WS-Reject-Status.
+001700
+001710     SELECT RestartFile
+001720         ASSIGN TO 'restart.ctl'
+001730         ORGANIZATION IS LINE SEQUENTIAL
+001740         FILE STATUS IS WS-Restart-Status.
+001750
+001760     SELECT RateFile
+001770         ASSIGN TO 'ratetab.txt'
+001780         ORGANIZATION IS LINE SEQUENTIAL
+001790         FILE STATUS IS WS-Rate-Status.
+001800
+001810     SELECT EmployeeMaster
+001820         ASSIGN TO 'empmst.dat'
+001830         ORGANIZATION IS INDEXED
+001840         ACCESS MODE IS DYNAMIC
+001850         RECORD KEY IS EM-Employee-ID
+001860         FILE STATUS IS WS-EmpMst-Status.
+001870
+001880     SELECT PayrollReport
+001890         ASSIGN TO 'payroll.rpt'
+001900         ORGANIZATION IS LINE SEQUENTIAL
+001910         FILE STATUS IS WS-Report-Status.
+001920
+001930     SELECT PriorOutputFile
+001940         ASSIGN TO 'prioroutput.dat'
+001950         ORGANIZATION IS INDEXED
+001960         ACCESS MODE IS SEQUENTIAL
+001970         RECORD KEY IS PO-Employee-ID
+001980         FILE STATUS IS WS-Prior-Status.
+001990
+002000     SELECT ReconReport
+002010         ASSIGN TO 'reconrpt.txt'
+002020         ORGANIZATION IS LINE SEQUENTIAL
+002030         FILE STATUS IS WS-Recon-Status.
+002040
+002050     SELECT GLExtractFile
+002060         ASSIGN TO 'glextract.txt'
+002070         ORGANIZATION IS LINE SEQUENTIAL
+002080         FILE STATUS IS WS-GL-Status.
+002090
+002100     SELECT AuditFile
+002110         ASSIGN TO 'audit.txt'
+002120         ORGANIZATION IS LINE SEQUENTIAL
+002130         FILE STATUS IS WS-Audit-Status.
+002140
+002150 DATA DIVISION.
+002160 FILE SECTION.
+002170 FD  InputFile.
+002180 COPY inreccpy.
+002190
+002200 FD  OutputFile.
+002210 COPY outreccpy.
+002220
+002230 FD  RejectFile.
+002240 COPY rejcpy.
+002250
+002260 FD  RestartFile.
+002270 COPY restcpy.
+002280
+002290 FD  RateFile.
+002300 COPY ratefdcpy.
+002310
+002320 FD  EmployeeMaster.
+002330 COPY empmstcpy.
+002340
+002350 FD  PayrollReport.
+002360 01  PayrollReportLine        PIC X(80).
+002370
+002380 FD  PriorOutputFile.
+002390 COPY priorcpy.
+002400
+002410 FD  ReconReport.
+002420 01  ReconReportLine          PIC X(80).
+002430
+002440 FD  GLExtractFile.
+002450 COPY glextcpy.
+002460
+002470 FD  AuditFile.
+002480 COPY auditcpy.
+002490
+002500 WORKING-STORAGE SECTION.
+002510 01  WS-File-Statuses.
+002520     05  WS-Input-Status      PIC X(02) VALUE '00'.
+002530     05  WS-Output-Status     PIC X(02) VALUE '00'.
+002540     05  WS-Reject-Status     PIC X(02) VALUE '00'.
+002550     05  WS-Restart-Status    PIC X(02) VALUE '00'.
+002560     05  WS-Rate-Status       PIC X(02) VALUE '00'.
+002570     05  WS-EmpMst-Status     PIC X(02) VALUE '00'.
+002580     05  WS-Report-Status     PIC X(02) VALUE '00'.
+002590     05  WS-Prior-Status      PIC X(02) VALUE '00'.
+002600     05  WS-Recon-Status      PIC X(02) VALUE '00'.
+002610     05  WS-GL-Status         PIC X(02) VALUE '00'.
+002620     05  WS-Audit-Status      PIC X(02) VALUE '00'.
+002630
+002640 01  WS-Variables.
+002650     05  WS-Salary        PIC 9(07)V99 VALUE 0.
+002660     05  WS-Total         PIC 9(07)V99 VALUE 0.
+002670     05  WS-Count         PIC 9(07) VALUE 0.
+002680
+002690 01  WS-Employee-ID       PIC 9(5).
+002700 01  WS-Employee-Name     PIC A(20).
+002710 01  WS-Employee-DeptCode PIC X(04).
+002720 01  WS-Employee-Grade    PIC X(02).
+002730 01  WS-Employee-HireDate PIC 9(8).
+002740
+002750 77  WS-Tenure-Years      PIC 9(03) VALUE 0.
+002760
+002770 COPY ratetab.
+002780
+002790 77  EndOfFile            PIC X(01) VALUE 'N'.
+002800 77  WS-Rate-EOF          PIC X(01) VALUE 'N'.
+002810
+002820 77  WS-Rate-Found-Flag   PIC X(01) VALUE 'N'.
+002830     88  WS-Rate-Found            VALUE 'Y'.
+002840     88  WS-Rate-Not-Found        VALUE 'N'.
+002850
+002860 77  WS-Valid-Flag        PIC X(01) VALUE 'Y'.
+002870     88  WS-Record-Valid          VALUE 'Y'.
+002880     88  WS-Record-Invalid        VALUE 'N'.
+002890
+002900 77  WS-Reject-Reason-Code    PIC X(04) VALUE SPACE.
+002910 77  WS-Reject-Reason-Text    PIC X(30) VALUE SPACE.
+002920
+002930 77  WS-Resume-Mode           PIC X(01) VALUE 'N'.
+002940 77  WS-Skip-InputID          PIC 9(05) VALUE 0.
+002950
+002960 77  WS-Run-Date               PIC 9(08) VALUE 0.
+002970
+002980 77  WS-Trailer-Seen-Flag      PIC X(01) VALUE 'N'.
+002990     88  WS-Trailer-Seen               VALUE 'Y'.
+003000
+003010 77  WS-Expected-Count         PIC 9(07) VALUE 0.
+003020 77  WS-Expected-Hash          PIC 9(10) VALUE 0.
+003030 77  WS-Computed-Hash          PIC 9(10) VALUE 0.
+003040
+003050 77  WS-Read-Count             PIC 9(07) VALUE 0.
+003060 77  WS-Read-Hash-Total        PIC 9(10) VALUE 0.
+003070 77  WS-Reject-Count           PIC 9(07) VALUE 0.
+003080
+003090 77  WS-Balance-Flag           PIC X(01) VALUE 'Y'.
+003100     88  WS-In-Balance                 VALUE 'Y'.
+003110     88  WS-Out-Of-Balance             VALUE 'N'.
+003120
+003130 COPY rptcpy.
+003140
+003150 77  WS-Report-Page-No        PIC 9(04) VALUE 0.
+003160 77  WS-Report-Line-Count     PIC 9(03) VALUE 0.
+003170 77  WS-Report-Lines-Per-Page PIC 9(03) VALUE 20.
+003180
+003190 COPY reconcpy.
+003200
+003210 77  WS-Cur-EOF               PIC X(01) VALUE 'N'.
+003220 77  WS-Prior-EOF             PIC X(01) VALUE 'N'.
+003230 77  WS-Recon-Cur-ID          PIC 9(05) VALUE 99999.
+003240 77  WS-Recon-Prior-ID        PIC 9(05) VALUE 99999.
+003250 77  WS-Recon-Out-ID          PIC 9(05) VALUE 0.
+003260 77  WS-Recon-Out-Status      PIC X(08) VALUE SPACE.
+003270
+003280 COPY glwscpy.
+003290
+003300 77  WS-Operator-ID           PIC X(08) VALUE 'BATCH'.
+003310 77  WS-Run-Time              PIC 9(08) VALUE 0.
+003320 77  WS-Audit-Before-Image    PIC X(50) VALUE SPACE.
+003330 77  WS-Audit-After-Image     PIC X(48) VALUE SPACE.
+003340
+003350 PROCEDURE DIVISION.
+003360 0000-MAINLINE SECTION.
+003370 0000-MAINLINE-PARA.
+003380     PERFORM 1000-INITIALIZATION
+003390         THRU 1000-INITIALIZATION-EXIT.
+003400     PERFORM 2000-PROCESS-FILE
+003410         THRU 2000-PROCESS-FILE-EXIT
+003420         UNTIL EndOfFile = 'Y'.
+003430     PERFORM 3000-TERMINATION
+003440         THRU 3000-TERMINATION-EXIT.
+003450     GOBACK.
+003460
+003470*-----------------------------------------------------------*
+003480* 1000-INITIALIZATION - OPEN THE PAYROLL FILES FOR THE RUN, *
+003490* THEN CHECK FOR A CHECKPOINT LEFT BY AN INCOMPLETE PRIOR    *
+003500* RUN AND REPOSITION InputFile TO RESUME AFTER IT.           *
+003510*-----------------------------------------------------------*
+003520 1000-INITIALIZATION.
+003530     PERFORM 1100-CHECK-RESTART-FILE
+003540         THRU 1100-CHECK-RESTART-FILE-EXIT.
+003550
+003560     PERFORM 1300-LOAD-RATE-TABLE
+003570         THRU 1300-LOAD-RATE-TABLE-EXIT.
+003580
+003590     ACCEPT WS-Run-Date FROM DATE YYYYMMDD.
+003600     ACCEPT WS-Run-Time FROM TIME.
+003610
+003620     OPEN INPUT  InputFile.
+003630     IF WS-Input-Status NOT = '00'
+003640         DISPLAY 'ERROR - InputFile OPEN FAILED - STATUS '
+003650                 WS-Input-Status
+003660         GOBACK
+003670     END-IF.
+003680
+003690     IF WS-Resume-Mode = 'Y'
+003700         OPEN I-O     OutputFile
+003710         OPEN EXTEND  RejectFile
+003720         OPEN I-O     EmployeeMaster
+003730         OPEN EXTEND  PayrollReport
+003740         OPEN EXTEND  GLExtractFile
+003750         OPEN EXTEND  AuditFile
+003760     ELSE
+003770         OPEN OUTPUT  OutputFile
+003780         OPEN OUTPUT  RejectFile
+003790         OPEN OUTPUT  EmployeeMaster
+003800         OPEN OUTPUT  PayrollReport
+003810         OPEN OUTPUT  GLExtractFile
+003820         OPEN OUTPUT  AuditFile
+003830     END-IF.
+003840
+003850     IF WS-Output-Status NOT = '00'
+003860         DISPLAY 'ERROR - OutputFile OPEN FAILED - STATUS '
+003870                 WS-Output-Status
+003880         GOBACK
+003890     END-IF.
+003900     IF WS-Reject-Status NOT = '00'
+003910         DISPLAY 'ERROR - RejectFile OPEN FAILED - STATUS '
+003920                 WS-Reject-Status
+003930         GOBACK
+003940     END-IF.
+003950     IF WS-EmpMst-Status NOT = '00'
+003960         DISPLAY 'ERROR - EmployeeMaster OPEN FAILED - STATUS '
+003970                 WS-EmpMst-Status
+003980         GOBACK
+003990     END-IF.
+004000     IF WS-Report-Status NOT = '00'
+004010         DISPLAY 'ERROR - PayrollReport OPEN FAILED - STATUS '
+004020                 WS-Report-Status
+004030         GOBACK
+004040     END-IF.
+004050     IF WS-GL-Status NOT = '00'
+004060         DISPLAY 'ERROR - GLExtractFile OPEN FAILED - STATUS '
+004070                 WS-GL-Status
+004080         GOBACK
+004090     END-IF.
+004100     IF WS-Audit-Status NOT = '00'
+004110         DISPLAY 'ERROR - AuditFile OPEN FAILED - STATUS '
+004120                 WS-Audit-Status
+004130         GOBACK
+004140     END-IF.
+004150
+004160     IF WS-Resume-Mode NOT = 'Y'
+004170         PERFORM 1400-WRITE-REPORT-HEADERS
+004180             THRU 1400-WRITE-REPORT-HEADERS-EXIT
+004190     END-IF.
+004200
+004210     IF WS-Resume-Mode = 'Y'
+004220         PERFORM 1200-SKIP-TO-RESTART-POINT
+004230             THRU 1200-SKIP-TO-RESTART-POINT-EXIT
+004240             UNTIL InputID = WS-Skip-InputID
+004250                OR EndOfFile = 'Y'
+004260     END-IF.
+004270 1000-INITIALIZATION-EXIT.
+004280     EXIT.
+004290
+004300*-----------------------------------------------------------*
+004310* 1100-CHECK-RESTART-FILE - LOOK FOR A CHECKPOINT FROM AN    *
+004320* EARLIER, INCOMPLETE RUN AND RESTORE ITS COUNTERS.          *
+004330*-----------------------------------------------------------*
+004340 1100-CHECK-RESTART-FILE.
+004350     OPEN INPUT RestartFile.
+004360     IF WS-Restart-Status = '00'
+004370         READ RestartFile INTO RestartRecord
+004380             AT END
+004390                 CONTINUE
+004400         END-READ
+004410         IF RST-Status-Incomplete
+004420             MOVE 'Y'              TO WS-Resume-Mode
+004430             MOVE RST-Last-InputID  TO WS-Skip-InputID
+004440             MOVE RST-Count         TO WS-Count
+004450             MOVE RST-Total         TO WS-Total
+004460             MOVE RST-Hash-Total    TO WS-Computed-Hash
+004470             MOVE RST-Read-Count      TO WS-Read-Count
+004480             MOVE RST-Read-Hash-Total TO WS-Read-Hash-Total
+004490             MOVE RST-Reject-Count    TO WS-Reject-Count
+004500             MOVE RST-Report-Page-No     TO WS-Report-Page-No
+004510             MOVE RST-Report-Line-Count  TO WS-Report-Line-Count
+004520         END-IF
+004530         CLOSE RestartFile
+004540     END-IF.
+004550 1100-CHECK-RESTART-FILE-EXIT.
+004560     EXIT.
+004570
+004580*-----------------------------------------------------------*
+004590* 1200-SKIP-TO-RESTART-POINT - DISCARD RECORDS ALREADY       *
+004600* PROCESSED BY THE PRIOR RUN, UP TO AND INCLUDING THE LAST   *
+004610* InputID IT CHECKPOINTED. RECOGNIZES THE TRAILER THE SAME   *
+004620* WAY 2100-READ-INPUT-RECORD DOES, SO A CHECKPOINTED         *
+004630* WS-Skip-InputID THAT NO LONGER MATCHES ANY DETAIL RECORD   *
+004640* STOPS AT THE TRAILER INSTEAD OF READING PAST IT TO A       *
+004650* FALSE END OF FILE.                                         *
+004660*-----------------------------------------------------------*
+004670 1200-SKIP-TO-RESTART-POINT.
+004680     READ InputFile INTO InputRecord
+004690         AT END
+004700             MOVE 'Y' TO EndOfFile
+004710             GO TO 1200-SKIP-TO-RESTART-POINT-EXIT
+004720     END-READ.
+004730
+004740     IF InRecType-Trailer
+004750         MOVE TrlRecordCount TO WS-Expected-Count
+004760         MOVE TrlHashTotal   TO WS-Expected-Hash
+004770         MOVE 'Y'             TO WS-Trailer-Seen-Flag
+004780         MOVE 'Y'             TO EndOfFile
+004790     END-IF.
+004800 1200-SKIP-TO-RESTART-POINT-EXIT.
+004810     EXIT.
+004820
+004830*-----------------------------------------------------------*
+004840* 1300-LOAD-RATE-TABLE - LOAD THE DEPARTMENT/GRADE PAY RATE *
+004850* TABLE FROM RateFile INTO WS-Rate-Table SO PROCESS-RECORD   *
+004860* HAS SOMETHING TO SEARCH. IF RateFile IS MISSING OR EMPTY,  *
+004870* THE TABLE IS LEFT EMPTY AND WS-Rate-Default-Salary APPLIES.*
+004880*-----------------------------------------------------------*
+004890 1300-LOAD-RATE-TABLE.
+004900     MOVE 0   TO WS-Rate-Table-Count.
+004910     MOVE 'N' TO WS-Rate-EOF.
+004920
+004930     OPEN INPUT RateFile.
+004940     IF WS-Rate-Status NOT = '00'
+004950         GO TO 1300-LOAD-RATE-TABLE-EXIT
+004960     END-IF.
+004970
+004980     PERFORM 1310-LOAD-RATE-TABLE-ENTRY
+004990         THRU 1310-LOAD-RATE-TABLE-ENTRY-EXIT
+005000         UNTIL WS-Rate-EOF = 'Y'
+005010            OR WS-Rate-Table-Count = 50.
+005020
+005030     CLOSE RateFile.
+005040 1300-LOAD-RATE-TABLE-EXIT.
+005050     EXIT.
+005060
+005070 1310-LOAD-RATE-TABLE-ENTRY.
+005080     READ RateFile INTO RateFileRecord
+005090         AT END
+005100             MOVE 'Y' TO WS-Rate-EOF
+005110             GO TO 1310-LOAD-RATE-TABLE-ENTRY-EXIT
+005120     END-READ.
+005130
+005140     ADD 1 TO WS-Rate-Table-Count.
+005150     SET WS-Rate-Idx TO WS-Rate-Table-Count.
+005160     MOVE RF-DeptCode     TO WS-Rate-DeptCode (WS-Rate-Idx).
+005170     MOVE RF-Grade        TO WS-Rate-Grade (WS-Rate-Idx).
+005180     MOVE RF-Base-Salary  TO WS-Rate-Base-Salary (WS-Rate-Idx).
+005190     MOVE RF-Per-Grade-Yr TO WS-Rate-Per-Grade-Yr (WS-Rate-Idx).
+005200 1310-LOAD-RATE-TABLE-ENTRY-EXIT.
+005210     EXIT.
+005220
+005230*-----------------------------------------------------------*
+005240* 1400-WRITE-REPORT-HEADERS - START A NEW PayrollReport      *
+005250* PAGE: BUMP THE PAGE NUMBER, WRITE THE TWO HEADER LINES,    *
+005260* AND RESET THE DETAIL LINE COUNT FOR THE NEW PAGE.          *
+005270*-----------------------------------------------------------*
+005280 1400-WRITE-REPORT-HEADERS.
+005290     ADD 1 TO WS-Report-Page-No.
+005300     MOVE WS-Report-Page-No TO RPT-H1-Page-No.
+005310
+005320     MOVE RPT-Header-Line-1 TO PayrollReportLine.
+005330     WRITE PayrollReportLine.
+005340     MOVE RPT-Header-Line-2 TO PayrollReportLine.
+005350     WRITE PayrollReportLine.
+005360
+005370     MOVE 0 TO WS-Report-Line-Count.
+005380 1400-WRITE-REPORT-HEADERS-EXIT.
+005390     EXIT.
+005400
+005410*-----------------------------------------------------------*
+005420* 2000-PROCESS-FILE - READ ONE RECORD AND DISPATCH IT TO    *
+005430* VALIDATION, THEN EITHER NORMAL PROCESSING OR THE REJECT   *
+005440* FILE. THE CHECKPOINT IS TAKEN HERE, AFTER EITHER PATH,     *
+005450* SO A REJECTED RECORD ADVANCES THE RESTART POINT JUST LIKE *
+005460* A VALID ONE DOES AND CAN NEVER BE RE-READ AND RE-REJECTED  *
+005470* ON A RESUME.                                               *
+005480*-----------------------------------------------------------*
+005490 2000-PROCESS-FILE.
+005500     PERFORM 2100-READ-INPUT-RECORD
+005510         THRU 2100-READ-INPUT-RECORD-EXIT.
+005520     IF EndOfFile = 'Y'
+005530         GO TO 2000-PROCESS-FILE-EXIT
+005540     END-IF.
+005550
+005560     PERFORM 2200-VALIDATE-RECORD
+005570         THRU 2200-VALIDATE-RECORD-EXIT.
+005580
+005590     IF WS-Record-Valid
+005600         PERFORM 2300-PROCESS-RECORD
+005610             THRU 2300-PROCESS-RECORD-EXIT
+005620     ELSE
+005630         PERFORM 2400-WRITE-REJECT-RECORD
+005640             THRU 2400-WRITE-REJECT-RECORD-EXIT
+005650     END-IF.
+005660
+005670     PERFORM 2600-WRITE-CHECKPOINT
+005680         THRU 2600-WRITE-CHECKPOINT-EXIT.
+005690 2000-PROCESS-FILE-EXIT.
+005700     EXIT.
+005710
+005720*-----------------------------------------------------------*
+005730* 2100-READ-INPUT-RECORD - READ ONE InputFile RECORD. THE    *
+005740* TRAILER (InRecType-Trailer) IS NOT AN EMPLOYEE - ITS       *
+005750* RECORD COUNT AND HASH TOTAL ARE CAPTURED FOR               *
+005760* 3150-CHECK-BALANCE-TOTALS, AND IT IS TREATED AS END OF     *
+005770* FILE. EVERY DETAIL RECORD, VALID OR NOT, ADDS TO           *
+005780* WS-Read-Count/WS-Read-Hash-Total, WHICH IS WHAT THE        *
+005790* TRAILER IS ACTUALLY A CONTROL TOTAL OVER.                  *
+005800*-----------------------------------------------------------*
+005810 2100-READ-INPUT-RECORD.
+005820     READ InputFile INTO InputRecord
+005830         AT END
+005840             MOVE 'Y' TO EndOfFile
+005850             GO TO 2100-READ-INPUT-RECORD-EXIT
+005860     END-READ.
+005870
+005880     IF InRecType-Trailer
+005890         MOVE TrlRecordCount TO WS-Expected-Count
+005900         MOVE TrlHashTotal   TO WS-Expected-Hash
+005910         MOVE 'Y'             TO WS-Trailer-Seen-Flag
+005920         MOVE 'Y'             TO EndOfFile
+005930     ELSE
+005940         ADD 1       TO WS-Read-Count
+005950         ADD InputID TO WS-Read-Hash-Total
+005960     END-IF.
+005970 2100-READ-INPUT-RECORD-EXIT.
+005980     EXIT.
+005990
+006000*-----------------------------------------------------------*
+006010* 2200-VALIDATE-RECORD - REJECT A ZERO InputID OR A BLANK   *
+006020* InputName BEFORE IT EVER REACHES OutputFile OR WS-Total.  *
+006030*-----------------------------------------------------------*
+006040 2200-VALIDATE-RECORD.
+006050     MOVE 'Y' TO WS-Valid-Flag.
+006060     MOVE SPACE TO WS-Reject-Reason-Code.
+006070     MOVE SPACE TO WS-Reject-Reason-Text.
+006080
+006090     IF InputID = ZERO
+006100         MOVE 'N'    TO WS-Valid-Flag
+006110         MOVE 'ID00' TO WS-Reject-Reason-Code
+006120         MOVE 'INPUTID IS ZERO' TO WS-Reject-Reason-Text
+006130     END-IF.
+006140
+006150     IF InputName = SPACE
+006160         MOVE 'N'    TO WS-Valid-Flag
+006170         MOVE 'NM00' TO WS-Reject-Reason-Code
+006180         MOVE 'INPUTNAME IS BLANK' TO WS-Reject-Reason-Text
+006190     END-IF.
+006200 2200-VALIDATE-RECORD-EXIT.
+006210     EXIT.
+006220
+006230*-----------------------------------------------------------*
+006240* 2300-PROCESS-RECORD - PRICE THE EMPLOYEE'S SALARY FROM THE *
+006250* DEPARTMENT/GRADE RATE TABLE (SEE 2700-LOOKUP-PAY-RATE)     *
+006260* RATHER THAN THE OLD FLAT ID-BASED FORMULA. OutputFile IS   *
+006270* WRITTEN BEFORE THE RUNNING TOTALS ARE UPDATED SO A SECOND  *
+006280* InputID COLLIDING WITH AN EMPLOYEE ALREADY ON FILE CAN BE  *
+006290* ROUTED TO RejectFile INSTEAD OF COUNTED AS PROCESSED.      *
+006300*-----------------------------------------------------------*
+006310 2300-PROCESS-RECORD.
+006320     MOVE InputID TO WS-Employee-ID.
+006330     MOVE InputName TO WS-Employee-Name.
+006340     MOVE InputDeptCode TO WS-Employee-DeptCode.
+006350     MOVE InputGrade TO WS-Employee-Grade.
+006360     MOVE InputHireDate TO WS-Employee-HireDate.
+006370
+006380     PERFORM 2700-LOOKUP-PAY-RATE
+006390         THRU 2700-LOOKUP-PAY-RATE-EXIT.
+006400
+006410     MOVE WS-Employee-ID TO OutputID.
+006420     MOVE WS-Employee-Name TO OutputName.
+006430     MOVE WS-Employee-DeptCode TO OutputDeptCode.
+006440     MOVE WS-Employee-Grade TO OutputGrade.
+006450     MOVE WS-Employee-HireDate TO OutputHireDate.
+006460     MOVE WS-Salary TO OutputSalary.
+006470
+006480     WRITE OutputRecord
+006490         INVALID KEY
+006500             MOVE 'ID01' TO WS-Reject-Reason-Code
+006510             MOVE 'DUPLICATE INPUTID' TO WS-Reject-Reason-Text
+006520             PERFORM 2400-WRITE-REJECT-RECORD
+006530                 THRU 2400-WRITE-REJECT-RECORD-EXIT
+006540             GO TO 2300-PROCESS-RECORD-EXIT
+006550     END-WRITE.
+006560
+006570     COMPUTE WS-Total = WS-Total + WS-Salary.
+006580     ADD 1 TO WS-Count.
+006590     ADD WS-Employee-ID TO WS-Computed-Hash.
+006600
+006610     PERFORM 2800-WRITE-EMPLOYEE-MASTER
+006620         THRU 2800-WRITE-EMPLOYEE-MASTER-EXIT.
+006630
+006640     PERFORM 2900-WRITE-REPORT-DETAIL
+006650         THRU 2900-WRITE-REPORT-DETAIL-EXIT.
+006660
+006670     PERFORM 2950-WRITE-GL-EXTRACT
+006680         THRU 2950-WRITE-GL-EXTRACT-EXIT.
+006690
+006700     PERFORM 2960-WRITE-AUDIT-RECORD
+006710         THRU 2960-WRITE-AUDIT-RECORD-EXIT.
+006720 2300-PROCESS-RECORD-EXIT.
+006730     EXIT.
+006740
+006750 2400-WRITE-REJECT-RECORD.
+006760     MOVE InputID TO REJ-InputID.
+006770     MOVE InputName TO REJ-InputName.
+006780     MOVE WS-Reject-Reason-Code TO REJ-ReasonCode.
+006790     MOVE WS-Reject-Reason-Text TO REJ-ReasonText.
+006800     WRITE RejectRecord.
+006810     ADD 1 TO WS-Reject-Count.
+006820 2400-WRITE-REJECT-RECORD-EXIT.
+006830     EXIT.
+006840
+006850*-----------------------------------------------------------*
+006860* 2600-WRITE-CHECKPOINT - REFRESH RestartFile WITH THE LAST   *
+006870* InputID READ (VALID OR REJECTED - InputRecord STILL HOLDS  *
+006880* IT) SO A LATER RUN CAN RESUME HERE. PERFORMED AFTER EVERY  *
+006890* RECORD DISPATCHED, NOT JUST EVERY FEW, SO A RESUME NEVER   *
+006900* REPLAYS A RECORD ALREADY WRITTEN TO THE INDEXED OutputFile *
+006910* OR EmployeeMaster, OR ALREADY WRITTEN TO RejectFile.       *
+006920*-----------------------------------------------------------*
+006930 2600-WRITE-CHECKPOINT.
+006940     INITIALIZE RestartRecord.
+006950     MOVE InputID                TO RST-Last-InputID.
+006960     MOVE WS-Count                TO RST-Count.
+006970     MOVE WS-Total                TO RST-Total.
+006980     MOVE WS-Computed-Hash        TO RST-Hash-Total.
+006990     MOVE WS-Read-Count           TO RST-Read-Count.
+007000     MOVE WS-Read-Hash-Total      TO RST-Read-Hash-Total.
+007010     MOVE WS-Reject-Count         TO RST-Reject-Count.
+007020     MOVE WS-Report-Page-No       TO RST-Report-Page-No.
+007030     MOVE WS-Report-Line-Count    TO RST-Report-Line-Count.
+007040     MOVE 'I'                      TO RST-Status.
+007050     OPEN OUTPUT RestartFile.
+007060     WRITE RestartRecord.
+007070     CLOSE RestartFile.
+007080 2600-WRITE-CHECKPOINT-EXIT.
+007090     EXIT.
+007100
+007110*-----------------------------------------------------------*
+007120* 2700-LOOKUP-PAY-RATE - SEARCH WS-Rate-Table FOR THE        *
+007130* EMPLOYEE'S DEPARTMENT/GRADE AND PRICE WS-Salary FROM IT,   *
+007140* ADDING A PER-YEAR TENURE BONUS (WS-Rate-Per-Grade-Yr TIMES *
+007150* WHOLE YEARS SINCE WS-Employee-HireDate). A DEPARTMENT/     *
+007160* GRADE NOT FOUND IN THE TABLE FALLS BACK TO                 *
+007170* WS-Rate-Default-Salary RATHER THAN REJECTING THE RECORD.   *
+007180*-----------------------------------------------------------*
+007190 2700-LOOKUP-PAY-RATE.
+007200     MOVE 'N' TO WS-Rate-Found-Flag.
+007210     SET WS-Rate-Idx TO 1.
+007220
+007230     IF WS-Employee-HireDate = ZERO
+007240         MOVE 0 TO WS-Tenure-Years
+007250     ELSE
+007260         COMPUTE WS-Tenure-Years =
+007270             (WS-Run-Date - WS-Employee-HireDate) / 10000
+007280     END-IF.
+007290
+007300     PERFORM 2710-SEARCH-RATE-TABLE
+007310         THRU 2710-SEARCH-RATE-TABLE-EXIT
+007320         UNTIL WS-Rate-Found
+007330            OR WS-Rate-Idx > WS-Rate-Table-Count.
+007340
+007350     IF WS-Rate-Found
+007360         COMPUTE WS-Salary =
+007370             WS-Rate-Base-Salary (WS-Rate-Idx) +
+007380             (WS-Rate-Per-Grade-Yr (WS-Rate-Idx) *
+007390                 WS-Tenure-Years)
+007400     ELSE
+007410         MOVE WS-Rate-Default-Salary TO WS-Salary
+007420     END-IF.
+007430 2700-LOOKUP-PAY-RATE-EXIT.
+007440     EXIT.
+007450
+007460 2710-SEARCH-RATE-TABLE.
+007470     IF WS-Rate-DeptCode (WS-Rate-Idx) = WS-Employee-DeptCode
+007480        AND WS-Rate-Grade (WS-Rate-Idx) = WS-Employee-Grade
+007490         MOVE 'Y' TO WS-Rate-Found-Flag
+007500     ELSE
+007510         SET WS-Rate-Idx UP BY 1
+007520     END-IF.
+007530 2710-SEARCH-RATE-TABLE-EXIT.
+007540     EXIT.
+007550
+007560*-----------------------------------------------------------*
+007570* 2800-WRITE-EMPLOYEE-MASTER - REFRESH THE INDEXED           *
+007580* EmployeeMaster RECORD FOR THIS EMPLOYEE SO A SINGLE ID CAN *
+007590* BE LOOKED UP OR CORRECTED WITHOUT RERUNNING THE BATCH. A   *
+007600* DUPLICATE KEY HERE MEANS EmployeeMaster HAS FALLEN OUT OF  *
+007610* SYNC WITH OutputFile, WHICH ALREADY ACCEPTED THIS InputID  *
+007620* AS NEW IN 2300-PROCESS-RECORD - TREATED AS FATAL RATHER     *
+007630* THAN SILENTLY ROUTING AROUND AN INCONSISTENCY LIKE THAT.   *
+007640*-----------------------------------------------------------*
+007650 2800-WRITE-EMPLOYEE-MASTER.
+007660     MOVE WS-Employee-ID       TO EM-Employee-ID.
+007670     MOVE WS-Employee-Name     TO EM-Employee-Name.
+007680     MOVE WS-Employee-DeptCode TO EM-DeptCode.
+007690     MOVE WS-Employee-Grade    TO EM-Grade.
+007700     MOVE WS-Employee-HireDate TO EM-HireDate.
+007710     MOVE WS-Salary             TO EM-Salary.
+007720     MOVE WS-Run-Date           TO EM-Last-Run-Date.
+007730     WRITE EmployeeMasterRecord
+007740         INVALID KEY
+007750             DISPLAY 'ERROR - DUPLICATE KEY ON EmployeeMaster ID '
+007760                     EM-Employee-ID
+007770             GOBACK
+007780     END-WRITE.
+007790 2800-WRITE-EMPLOYEE-MASTER-EXIT.
+007800     EXIT.
+007810
+007820*-----------------------------------------------------------*
+007830* 2900-WRITE-REPORT-DETAIL - WRITE ONE PayrollReport DETAIL  *
+007840* LINE FOR THE EMPLOYEE JUST PROCESSED, STARTING A NEW PAGE  *
+007850* FIRST IF THE CURRENT PAGE IS FULL.                         *
+007860*-----------------------------------------------------------*
+007870 2900-WRITE-REPORT-DETAIL.
+007880     IF WS-Report-Line-Count >= WS-Report-Lines-Per-Page
+007890         PERFORM 1400-WRITE-REPORT-HEADERS
+007900             THRU 1400-WRITE-REPORT-HEADERS-EXIT
+007910     END-IF.
+007920
+007930     MOVE WS-Employee-ID       TO RPT-Det-ID.
+007940     MOVE WS-Employee-Name     TO RPT-Det-Name.
+007950     MOVE WS-Employee-DeptCode TO RPT-Det-Dept.
+007960     MOVE WS-Employee-Grade    TO RPT-Det-Grade.
+007970     MOVE WS-Employee-HireDate TO RPT-Det-Hire.
+007980     MOVE WS-Salary             TO RPT-Det-Salary.
+007990
+008000     MOVE RPT-Detail-Line TO PayrollReportLine.
+008010     WRITE PayrollReportLine.
+008020
+008030     ADD 1 TO WS-Report-Line-Count.
+008040 2900-WRITE-REPORT-DETAIL-EXIT.
+008050     EXIT.
+008060
+008070*-----------------------------------------------------------*
+008080* 2950-WRITE-GL-EXTRACT - POST ONE DEBIT/CREDIT PAIR TO THE  *
+008090* GENERAL LEDGER FEED FOR THE EMPLOYEE JUST PROCESSED: A     *
+008100* DEBIT TO THE PAYROLL EXPENSE ACCOUNT AND A MATCHING CREDIT *
+008110* TO THE PAYROLL PAYABLE ACCOUNT, EACH FOR WS-Salary.        *
+008120*-----------------------------------------------------------*
+008130 2950-WRITE-GL-EXTRACT.
+008140     MOVE WS-GL-Company-Code TO GL-Company-Code.
+008150     MOVE WS-GL-Expense-Acct TO GL-Account-Code.
+008160     MOVE 'D'                TO GL-Debit-Credit.
+008170     MOVE WS-Salary           TO GL-Amount.
+008180     MOVE WS-Employee-ID      TO GL-Employee-ID.
+008190     MOVE 'PAYROLL EXPENSE'   TO GL-Description.
+008200     MOVE WS-Run-Date         TO GL-Run-Date.
+008210     WRITE GLExtractRecord.
+008220
+008230     MOVE WS-GL-Company-Code TO GL-Company-Code.
+008240     MOVE WS-GL-Payable-Acct TO GL-Account-Code.
+008250     MOVE 'C'                TO GL-Debit-Credit.
+008260     MOVE WS-Salary           TO GL-Amount.
+008270     MOVE WS-Employee-ID      TO GL-Employee-ID.
+008280     MOVE 'PAYROLL PAYABLE'   TO GL-Description.
+008290     MOVE WS-Run-Date         TO GL-Run-Date.
+008300     WRITE GLExtractRecord.
+008310 2950-WRITE-GL-EXTRACT-EXIT.
+008320     EXIT.
+008330
+008340*-----------------------------------------------------------*
+008350* 2960-WRITE-AUDIT-RECORD - LOG THE RAW InputRecord (BEFORE  *
+008360* IMAGE), THE COMPUTED OutputRecord (AFTER IMAGE), AND THE   *
+008370* RUN DATE/TIME/OPERATOR SO AN OutputSalary CAN BE TRACED    *
+008380* BACK TO ITS INPUTS DURING AN INQUIRY.                      *
+008390*-----------------------------------------------------------*
+008400 2960-WRITE-AUDIT-RECORD.
+008410     MOVE WS-Run-Date      TO AUD-Run-Date.
+008420     MOVE WS-Run-Time      TO AUD-Run-Time.
+008430     MOVE WS-Operator-ID   TO AUD-Operator-ID.
+008440
+008450     MOVE SPACE             TO WS-Audit-Before-Image.
+008460     MOVE InputRecord       TO WS-Audit-Before-Image.
+008470     MOVE WS-Audit-Before-Image TO AUD-Before-Image.
+008480
+008490     MOVE SPACE             TO WS-Audit-After-Image.
+008500     MOVE OutputRecord      TO WS-Audit-After-Image.
+008510     MOVE WS-Audit-After-Image TO AUD-After-Image.
+008520
+008530     WRITE AuditRecord.
+008540 2960-WRITE-AUDIT-RECORD-EXIT.
+008550     EXIT.
+008560
+008570 3000-TERMINATION.
+008580     CLOSE InputFile.
+008590     CLOSE OutputFile.
+008600     CLOSE RejectFile.
+008610     CLOSE EmployeeMaster.
+008620     CLOSE GLExtractFile.
+008630     CLOSE AuditFile.
+008640
+008650     PERFORM 3100-MARK-RESTART-COMPLETE
+008660         THRU 3100-MARK-RESTART-COMPLETE-EXIT.
+008670
+008680     PERFORM 3150-CHECK-BALANCE-TOTALS
+008690         THRU 3150-CHECK-BALANCE-TOTALS-EXIT.
+008700
+008710     PERFORM 3200-WRITE-REPORT-TOTALS
+008720         THRU 3200-WRITE-REPORT-TOTALS-EXIT.
+008730
+008740     CLOSE PayrollReport.
+008750
+008760     PERFORM 3300-RECONCILE-RUN
+008770         THRU 3300-RECONCILE-RUN-EXIT.
+008780 3000-TERMINATION-EXIT.
+008790     EXIT.
+008800
+008810*-----------------------------------------------------------*
+008820* 3150-CHECK-BALANCE-TOTALS - COMPARE EVERY DETAIL RECORD    *
+008830* READ (WS-Read-Count/WS-Read-Hash-Total - VALID OR REJECTED)*
+008840* AGAINST THE RECORD COUNT AND HASH TOTAL CARRIED ON         *
+008850* InputFile's TRAILER, SINCE THAT IS WHAT THE TRAILER IS A   *
+008860* CONTROL TOTAL OVER. WS-Reject-Count IS DISPLAYED AS A      *
+008870* RECONCILING ITEM ONLY - A REJECTED RECORD IS STILL A       *
+008880* RECORD READ, SO IT DOES NOT BY ITSELF THROW THE RUN OUT OF *
+008890* BALANCE. A RUN WITH NO TRAILER (OR ONE THAT DOESN'T        *
+008900* BALANCE) IS FLAGGED RATHER THAN ALLOWED TO FINISH QUIETLY. *
+008910*-----------------------------------------------------------*
+008920 3150-CHECK-BALANCE-TOTALS.
+008930     MOVE 'Y' TO WS-Balance-Flag.
+008940
+008950     IF NOT WS-Trailer-Seen
+008960         MOVE 'N' TO WS-Balance-Flag
+008970         DISPLAY 'WARNING - InputFile HAS NO TRAILER RECORD - '
+008980                 'RUN NOT BALANCED'
+008990         GO TO 3150-CHECK-BALANCE-TOTALS-EXIT
+009000     END-IF.
+009010
+009020     IF WS-Read-Count NOT = WS-Expected-Count
+009030        OR WS-Read-Hash-Total NOT = WS-Expected-Hash
+009040         MOVE 'N' TO WS-Balance-Flag
+009050         DISPLAY 'WARNING - InputFile OUT OF BALANCE'
+009060         DISPLAY '  RECORDS READ.........: ' WS-Read-Count
+009070         DISPLAY '  RECORDS EXPECTED.....: ' WS-Expected-Count
+009080         DISPLAY '  HASH TOTAL COMPUTED..: ' WS-Read-Hash-Total
+009090         DISPLAY '  HASH TOTAL EXPECTED..: ' WS-Expected-Hash
+009100     END-IF.
+009110
+009120     DISPLAY '  RECORDS REJECTED......: ' WS-Reject-Count.
+009130 3150-CHECK-BALANCE-TOTALS-EXIT.
+009140     EXIT.
+009150
+009160*-----------------------------------------------------------*
+009170* 3200-WRITE-REPORT-TOTALS - CLOSE OUT PayrollReport WITH A  *
+009180* BLANK SEPARATOR LINE AND THE FINAL EMPLOYEE-COUNT/SALARY   *
+009190* TOTALS, REPLACING THE OLD DISPLAY-ONLY SUMMARY.            *
+009200*-----------------------------------------------------------*
+009210 3200-WRITE-REPORT-TOTALS.
+009220     MOVE RPT-Totals-Line-1 TO PayrollReportLine.
+009230     WRITE PayrollReportLine.
+009240
+009250     MOVE WS-Count TO RPT-TOT-Count.
+009260     MOVE RPT-Totals-Line-2 TO PayrollReportLine.
+009270     WRITE PayrollReportLine.
+009280
+009290     MOVE WS-Total TO RPT-TOT-Salary.
+009300     MOVE RPT-Totals-Line-3 TO PayrollReportLine.
+009310     WRITE PayrollReportLine.
+009320 3200-WRITE-REPORT-TOTALS-EXIT.
+009330     EXIT.
+009340
+009350*-----------------------------------------------------------*
+009360* 3100-MARK-RESTART-COMPLETE - THE RUN FINISHED CLEANLY, SO  *
+009370* THE CHECKPOINT IS MARKED COMPLETE AND WILL NOT TRIGGER A   *
+009380* RESUME ON THE NEXT RUN.                                    *
+009390*-----------------------------------------------------------*
+009400 3100-MARK-RESTART-COMPLETE.
+009410     INITIALIZE RestartRecord.
+009420     MOVE InputID                TO RST-Last-InputID.
+009430     MOVE WS-Count                TO RST-Count.
+009440     MOVE WS-Total                TO RST-Total.
+009450     MOVE WS-Computed-Hash        TO RST-Hash-Total.
+009460     MOVE WS-Read-Count           TO RST-Read-Count.
+009470     MOVE WS-Read-Hash-Total      TO RST-Read-Hash-Total.
+009480     MOVE WS-Reject-Count         TO RST-Reject-Count.
+009490     MOVE WS-Report-Page-No       TO RST-Report-Page-No.
+009500     MOVE WS-Report-Line-Count    TO RST-Report-Line-Count.
+009510     MOVE 'C'                      TO RST-Status.
+009520     OPEN OUTPUT RestartFile.
+009530     WRITE RestartRecord.
+009540     CLOSE RestartFile.
+009550 3100-MARK-RESTART-COMPLETE-EXIT.
+009560     EXIT.
+009570
+009580*-----------------------------------------------------------*
+009590* 3300-RECONCILE-RUN - MERGE TODAY'S OutputFile AGAINST THE  *
+009600* RETAINED PriorOutputFile (BOTH IN ASCENDING ID SEQUENCE)   *
+009610* AND LIST EVERY NEW, REPEATED, AND MISSING InputID ON       *
+009620* ReconReport. IF PriorOutputFile ISN'T AVAILABLE, EVERY     *
+009630* CURRENT InputID IS REPORTED AS NEW.                        *
+009640*-----------------------------------------------------------*
+009650 3300-RECONCILE-RUN.
+009660     OPEN INPUT OutputFile.
+009670     IF WS-Output-Status NOT = '00'
+009680         GO TO 3300-RECONCILE-RUN-EXIT
+009690     END-IF.
+009700
+009710     OPEN INPUT PriorOutputFile.
+009720     OPEN OUTPUT ReconReport.
+009730     IF WS-Recon-Status NOT = '00'
+009740         DISPLAY 'ERROR - ReconReport OPEN FAILED - STATUS '
+009750                 WS-Recon-Status
+009760         CLOSE OutputFile
+009770         IF WS-Prior-Status = '00'
+009780             CLOSE PriorOutputFile
+009790         END-IF
+009800         GO TO 3300-RECONCILE-RUN-EXIT
+009810     END-IF.
+009820
+009830     MOVE 'N' TO WS-Cur-EOF.
+009840     MOVE 'N' TO WS-Prior-EOF.
+009850
+009860     PERFORM 3310-READ-CURRENT-OUTPUT
+009870         THRU 3310-READ-CURRENT-OUTPUT-EXIT.
+009880
+009890     IF WS-Prior-Status = '00'
+009900         PERFORM 3320-READ-PRIOR-OUTPUT
+009910             THRU 3320-READ-PRIOR-OUTPUT-EXIT
+009920     ELSE
+009930         MOVE 'Y'   TO WS-Prior-EOF
+009940         MOVE 99999 TO WS-Recon-Prior-ID
+009950     END-IF.
+009960
+009970     PERFORM 3330-RECONCILE-ONE-PAIR
+009980         THRU 3330-RECONCILE-ONE-PAIR-EXIT
+009990         UNTIL WS-Cur-EOF = 'Y' AND WS-Prior-EOF = 'Y'.
+010000
+010010     CLOSE OutputFile.
+010020     IF WS-Prior-Status = '00'
+010030         CLOSE PriorOutputFile
+010040     END-IF.
+010050     CLOSE ReconReport.
+010060 3300-RECONCILE-RUN-EXIT.
+010070     EXIT.
+010080
+010090 3310-READ-CURRENT-OUTPUT.
+010100     READ OutputFile NEXT INTO OutputRecord
+010110         AT END
+010120             MOVE 'Y'   TO WS-Cur-EOF
+010130             MOVE 99999 TO WS-Recon-Cur-ID
+010140             GO TO 3310-READ-CURRENT-OUTPUT-EXIT
+010150     END-READ.
+010160     MOVE OutputID TO WS-Recon-Cur-ID.
+010170 3310-READ-CURRENT-OUTPUT-EXIT.
+010180     EXIT.
+010190
+010200 3320-READ-PRIOR-OUTPUT.
+010210     READ PriorOutputFile NEXT INTO PriorOutputRecord
+010220         AT END
+010230             MOVE 'Y'   TO WS-Prior-EOF
+010240             MOVE 99999 TO WS-Recon-Prior-ID
+010250             GO TO 3320-READ-PRIOR-OUTPUT-EXIT
+010260     END-READ.
+010270     MOVE PO-Employee-ID TO WS-Recon-Prior-ID.
+010280 3320-READ-PRIOR-OUTPUT-EXIT.
+010290     EXIT.
+010300
+010310 3330-RECONCILE-ONE-PAIR.
+010320     IF WS-Prior-EOF = 'Y' AND WS-Cur-EOF = 'N'
+010330         MOVE WS-Recon-Cur-ID TO WS-Recon-Out-ID
+010340         MOVE 'NEW'           TO WS-Recon-Out-Status
+010350         PERFORM 3340-WRITE-RECON-LINE
+010360             THRU 3340-WRITE-RECON-LINE-EXIT
+010370         PERFORM 3310-READ-CURRENT-OUTPUT
+010380             THRU 3310-READ-CURRENT-OUTPUT-EXIT
+010390     ELSE
+010400         IF WS-Cur-EOF = 'Y' AND WS-Prior-EOF = 'N'
+010410             MOVE WS-Recon-Prior-ID TO WS-Recon-Out-ID
+010420             MOVE 'MISSING'         TO WS-Recon-Out-Status
+010430             PERFORM 3340-WRITE-RECON-LINE
+010440                 THRU 3340-WRITE-RECON-LINE-EXIT
+010450             PERFORM 3320-READ-PRIOR-OUTPUT
+010460                 THRU 3320-READ-PRIOR-OUTPUT-EXIT
+010470         ELSE
+010480             IF WS-Recon-Cur-ID = WS-Recon-Prior-ID
+010490                 MOVE WS-Recon-Cur-ID TO WS-Recon-Out-ID
+010500                 MOVE 'REPEATED'      TO WS-Recon-Out-Status
+010510                 PERFORM 3340-WRITE-RECON-LINE
+010520                     THRU 3340-WRITE-RECON-LINE-EXIT
+010530                 PERFORM 3310-READ-CURRENT-OUTPUT
+010540                     THRU 3310-READ-CURRENT-OUTPUT-EXIT
+010550                 PERFORM 3320-READ-PRIOR-OUTPUT
+010560                     THRU 3320-READ-PRIOR-OUTPUT-EXIT
+010570             ELSE
+010580                 IF WS-Recon-Cur-ID < WS-Recon-Prior-ID
+010590                     MOVE WS-Recon-Cur-ID TO WS-Recon-Out-ID
+010600                     MOVE 'NEW'           TO WS-Recon-Out-Status
+010610                     PERFORM 3340-WRITE-RECON-LINE
+010620                         THRU 3340-WRITE-RECON-LINE-EXIT
+010630                     PERFORM 3310-READ-CURRENT-OUTPUT
+010640                         THRU 3310-READ-CURRENT-OUTPUT-EXIT
+010650                 ELSE
+010660                     MOVE WS-Recon-Prior-ID TO WS-Recon-Out-ID
+010670                     MOVE 'MISSING'         TO WS-Recon-Out-Status
+010680                     PERFORM 3340-WRITE-RECON-LINE
+010690                         THRU 3340-WRITE-RECON-LINE-EXIT
+010700                     PERFORM 3320-READ-PRIOR-OUTPUT
+010710                         THRU 3320-READ-PRIOR-OUTPUT-EXIT
+010720                 END-IF
+010730             END-IF
+010740         END-IF
+010750     END-IF.
+010760 3330-RECONCILE-ONE-PAIR-EXIT.
+010770     EXIT.
+010780
+010790 3340-WRITE-RECON-LINE.
+010800     MOVE SPACES            TO ReconDetailLine.
+010810     MOVE WS-Recon-Out-ID     TO RECON-ID.
+010820     MOVE WS-Recon-Out-Status TO RECON-Status.
+010830     MOVE ReconDetailLine    TO ReconReportLine.
+010840     WRITE ReconReportLine.
+010850 3340-WRITE-RECON-LINE-EXIT.
+010860     EXIT.
+010870
+010880 END PROGRAM ExampleProgram.
