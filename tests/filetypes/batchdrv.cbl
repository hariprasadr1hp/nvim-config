@@ -0,0 +1,86 @@
+000100*****************************************************************
+000110*    PROGRAM-ID..: PayrollBatchDriver
+000120*    DESCRIPTION..: BATCH WRAPPER FOR ExampleProgram. SORTS
+000130*                   input.txt INTO InRecType/InputID SEQUENCE (SO
+000140*                   DETAIL RECORDS ARRIVE IN ASCENDING InputID
+000150*                   ORDER AND THE TRAILER, InRecType 'T', ALWAYS
+000160*                   SORTS LAST) BEFORE HANDING THE RUN TO
+000170*                   ExampleProgram, WHICH DOES ITS OWN RECORD-COUNT
+000180*                   AND HASH-TOTAL BALANCING AGAINST THAT TRAILER.
+000190*    MOD HISTORY..:
+000200*      2026-08-09  HRP  NEW PROGRAM - SORT STEP AHEAD OF
+000210*                       ExampleProgram SO PROCESS-FILE NO LONGER
+000220*                       DEPENDS ON input.txt ALREADY ARRIVING IN
+000230*                       ID SEQUENCE.
+000240*      2026-08-09  HRP  1000-SORT-INPUT-FILE NOW CHECKS
+000250*                       WS-Input-Status AFTER THE SORT INSTEAD OF
+000260*                       ASSUMING IT WORKED.
+000270*****************************************************************
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID. PayrollBatchDriver.
+000300 AUTHOR. H. RAMASWAMY.
+000310 INSTALLATION. CORPORATE PAYROLL SYSTEMS.
+000320 DATE-WRITTEN. 2026-08-09.
+000330 DATE-COMPILED.
+000340
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SOURCE-COMPUTER. IBM.
+000380 OBJECT-COMPUTER. IBM.
+000390
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT InputFile
+000430         ASSIGN TO 'input.txt'
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WS-Input-Status.
+000460
+000470     SELECT SortWorkFile
+000480         ASSIGN TO 'sortwork.tmp'.
+000490
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  InputFile.
+000530 COPY inreccpy.
+000540
+000550*    SortWorkFile IS THE SORT VERB'S OWN WORK FILE. ITS RECORD
+000560*    NEEDS ONLY THE InRecType/InputID KEY BYTES IN PLACE - THE
+000570*    FILLER CARRIES THE REMAINING INRECCPY BYTES THROUGH UNTOUCHED.
+000580 SD  SortWorkFile.
+000590 01  SortWorkRecord.
+000600     05  SW-RecType           PIC X(01).
+000610     05  SW-InputID            PIC 9(05).
+000620     05  FILLER                PIC X(44).
+000630
+000640 WORKING-STORAGE SECTION.
+000650 01  WS-Input-Status          PIC X(02) VALUE '00'.
+000660
+000670 PROCEDURE DIVISION.
+000680 0000-MAINLINE SECTION.
+000690 0000-MAINLINE-PARA.
+000700     PERFORM 1000-SORT-INPUT-FILE
+000710         THRU 1000-SORT-INPUT-FILE-EXIT.
+000720     CALL 'ExampleProgram'.
+000730     STOP RUN.
+000740
+000750*-----------------------------------------------------------*
+000760* 1000-SORT-INPUT-FILE - SORT input.txt ASCENDING BY         *
+000770* InRecType THEN InputID, REWRITING input.txt IN PLACE, SO   *
+000780* ExampleProgram's PROCESS-FILE ALWAYS SEES DETAIL RECORDS   *
+000790* IN ID SEQUENCE WITH THE TRAILER STILL LAST.                *
+000800*-----------------------------------------------------------*
+000810 1000-SORT-INPUT-FILE.
+000820     SORT SortWorkFile
+000830         ON ASCENDING KEY SW-RecType
+000840         ON ASCENDING KEY SW-InputID
+000850         USING InputFile
+000860         GIVING InputFile.
+000870     IF WS-Input-Status NOT = '00'
+000880         DISPLAY 'ERROR - SORT OF InputFile FAILED - STATUS '
+000890                 WS-Input-Status
+000900         STOP RUN
+000910     END-IF.
+000920 1000-SORT-INPUT-FILE-EXIT.
+000930     EXIT.
+000940
+000950 END PROGRAM PayrollBatchDriver.
